@@ -1,35 +1,399 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT RULES-FILE ASSIGN TO RULEFILE
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO FIZZOUT
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO FIZZXTR
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01 CTL-CARD-IN                PIC X(80).
+
+       FD  RULES-FILE
+           RECORDING MODE IS F.
+       01 RULE-FILE-IN                PIC X(80).
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F.
+       01 OUTPUT-FILE-OUT             PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-FILE-REC         PIC X(80).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01 EXTRACT-FILE-OUT            PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01 AUDIT-FILE-OUT              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY CTLCARD.
+       COPY RULEREC.
+       COPY OUTREC.
+       COPY CHECKREC.
+       COPY EXTRREC.
+       COPY AUDITREC.
+
+       01 WS-JOB-NAME    PIC X(8).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-CKPT-STATUS PIC X(2).
 
-       01 FIZZ PIC S9(4) BINARY.
-       01 BUZZ PIC S9(4) BINARY.
        01 I PIC S9(4) BINARY.
+       01 WS-EFFECTIVE-START-I PIC S9(4) BINARY.
+       01 WS-ITERS-SINCE-CKPT PIC S9(4) BINARY VALUE ZERO.
+       01 WS-RESUME-FOUND PIC X(1) VALUE 'N'.
+       01 WS-CKPT-EOF PIC X(1).
+       01 WS-CKPT-RECS-READ PIC S9(4) BINARY VALUE ZERO.
+
+       01 WS-RULE-COUNT PIC S9(4) BINARY VALUE ZERO.
+       01 WS-MAX-RULES  PIC S9(4) BINARY VALUE 20.
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY RULE-IDX.
+               10 WS-RULE-DIVISOR     PIC S9(4) BINARY.
+               10 WS-RULE-LABEL       PIC X(10).
+
+       01 WS-RESULT-LABEL  PIC X(40).
+       01 WS-TEMP-LABEL    PIC X(40).
+       01 WS-MATCHED-ANY   PIC X(1).
+       01 WS-FIZZ-MATCHED  PIC X(1).
+       01 WS-BUZZ-MATCHED  PIC X(1).
+       01 WS-OTHER-MATCHED PIC X(1).
+
+       01 WS-RESULT-CODE       PIC 9(2) VALUE ZERO.
+
+       01 WS-FIZZ-ONLY-COUNT   PIC S9(6) BINARY VALUE ZERO.
+       01 WS-BUZZ-ONLY-COUNT   PIC S9(6) BINARY VALUE ZERO.
+       01 WS-FIZZBUZZ-COUNT    PIC S9(6) BINARY VALUE ZERO.
+       01 WS-OTHER-RULE-COUNT  PIC S9(6) BINARY VALUE ZERO.
+       01 WS-PLAIN-COUNT       PIC S9(6) BINARY VALUE ZERO.
+
+       01 WS-MIN-VALID-I       PIC S9(4) BINARY VALUE 1.
+       01 WS-MAX-VALID-I       PIC S9(4) BINARY VALUE 9999.
+       01 WS-SWAP-TEMP-I       PIC S9(4) BINARY.
+
+       01 WS-EDIT-WARNING-FLAG PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
-           MOVE ZERO TO FIZZ
-           MOVE ZERO TO BUZZ
-           PERFORM VARYING I FROM 1 BY 1
-              UNTIL I > 100
-              COMPUTE FIZZ = FIZZ + 1
-              COMPUTE BUZZ = BUZZ + 1
+       MAIN-PROCESS.
+           PERFORM READ-CONTROL-CARD
+           PERFORM VALIDATE-CONTROL-CARD
+           PERFORM LOAD-RULES
+           PERFORM WRITE-AUDIT-RECORD
+           MOVE CTL-START-I TO WS-EFFECTIVE-START-I
+           IF CTL-RESTART-YES
+              PERFORM RESTORE-CHECKPOINT
+           END-IF
+           IF WS-RESUME-FOUND = 'Y'
+              OPEN EXTEND OUTPUT-FILE
+              OPEN EXTEND EXTRACT-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+              OPEN OUTPUT EXTRACT-FILE
+           END-IF
+
+           PERFORM VARYING I FROM WS-EFFECTIVE-START-I BY 1
+              UNTIL I > CTL-END-I
+              MOVE SPACES TO WS-RESULT-LABEL
+              MOVE 'N' TO WS-MATCHED-ANY
+              MOVE 'N' TO WS-FIZZ-MATCHED
+              MOVE 'N' TO WS-BUZZ-MATCHED
+              MOVE 'N' TO WS-OTHER-MATCHED
+              PERFORM VARYING RULE-IDX FROM 1 BY 1
+                 UNTIL RULE-IDX > WS-RULE-COUNT
+                 IF FUNCTION MOD(I, WS-RULE-DIVISOR(RULE-IDX)) = 0
+                    MOVE WS-RESULT-LABEL TO WS-TEMP-LABEL
+                    STRING WS-TEMP-LABEL DELIMITED BY SPACE
+                           WS-RULE-LABEL(RULE-IDX) DELIMITED BY SPACE
+                       INTO WS-RESULT-LABEL
+                       ON OVERFLOW
+                          DISPLAY 'WARNING: RESULT LABEL TRUNCATED FOR '
+                             'I = ' I
+                          MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+                    END-STRING
+                    MOVE 'Y' TO WS-MATCHED-ANY
+                    IF WS-RULE-LABEL(RULE-IDX) = 'FIZZ'
+                       MOVE 'Y' TO WS-FIZZ-MATCHED
+                    ELSE
+                       IF WS-RULE-LABEL(RULE-IDX) = 'BUZZ'
+                          MOVE 'Y' TO WS-BUZZ-MATCHED
+                       ELSE
+                          MOVE 'Y' TO WS-OTHER-MATCHED
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
               DISPLAY I WITH NO ADVANCING
               DISPLAY ': ' WITH NO ADVANCING
-              EVALUATE TRUE
-                 WHEN FIZZ = 3 AND BUZZ = 5
-                    DISPLAY 'FIZZBUZZ'
-                    MOVE ZERO TO FIZZ
-                    MOVE ZERO TO BUZZ
-                 WHEN FIZZ = 3
-                    DISPLAY 'FIZZ'
-                    MOVE ZERO TO FIZZ
-                 WHEN BUZZ = 5
-                    DISPLAY 'BUZZ'
-                    MOVE ZERO TO BUZZ
-                 WHEN OTHER
-                    DISPLAY ''
-              END-EVALUATE
+              IF WS-MATCHED-ANY = 'Y'
+                 DISPLAY FUNCTION TRIM(WS-RESULT-LABEL)
+              ELSE
+                 DISPLAY ''
+              END-IF
+              PERFORM WRITE-OUTPUT-RECORD
+              ADD 1 TO WS-ITERS-SINCE-CKPT
+              IF WS-ITERS-SINCE-CKPT = CTL-CHECKPOINT-EVERY
+                 PERFORM SAVE-CHECKPOINT
+                 MOVE ZERO TO WS-ITERS-SINCE-CKPT
+              END-IF
            END-PERFORM
+           CLOSE OUTPUT-FILE
+           CLOSE EXTRACT-FILE
+           PERFORM DISPLAY-RECON-REPORT
+           IF WS-EDIT-WARNING-FLAG = 'Y'
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
            GOBACK
            .
+
+       DISPLAY-RECON-REPORT.
+           DISPLAY '***** FIZZBUZZ CONTROL TOTALS *****'
+           DISPLAY 'FIZZ-ONLY HITS  : ' WS-FIZZ-ONLY-COUNT
+           DISPLAY 'BUZZ-ONLY HITS  : ' WS-BUZZ-ONLY-COUNT
+           DISPLAY 'FIZZBUZZ HITS   : ' WS-FIZZBUZZ-COUNT
+           DISPLAY 'OTHER RULE HITS : ' WS-OTHER-RULE-COUNT
+           DISPLAY '(OTHER RULE HITS INCLUDES ANY I WHERE A '
+              'NON-FIZZ/BUZZ RULE MATCHED, EVEN IF FIZZ AND/OR '
+              'BUZZ ALSO MATCHED - SEE EXT-RESULT-CODE FOR THE '
+              'EXACT COMBINATION)'
+           DISPLAY 'PLAIN PASS-THRU : ' WS-PLAIN-COUNT
+           DISPLAY '************************************'
+           .
+
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE I TO CKPT-LAST-I
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '05' OR WS-CKPT-STATUS = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-FILE-REC FROM CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       RESTORE-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-FOUND
+           MOVE ZERO TO WS-CKPT-RECS-READ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '05' OR WS-CKPT-STATUS = '35'
+              DISPLAY 'CKPTFILE: NO CHECKPOINT FOUND - PROCESSING '
+                 'FULL RANGE FROM CTL-START-I'
+           ELSE
+              MOVE 'N' TO WS-CKPT-EOF
+              PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                 READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                    AT END
+                       MOVE 'Y' TO WS-CKPT-EOF
+                    NOT AT END
+                       ADD 1 TO WS-CKPT-RECS-READ
+                 END-READ
+              END-PERFORM
+              IF WS-CKPT-RECS-READ > ZERO
+                 COMPUTE WS-EFFECTIVE-START-I = CKPT-LAST-I + 1
+                 MOVE 'Y' TO WS-RESUME-FOUND
+                 DISPLAY 'CKPTFILE: PRIOR RUN REACHED I = ' CKPT-LAST-I
+                    ' - RESUMING FROM I = ' WS-EFFECTIVE-START-I
+              ELSE
+                 DISPLAY 'CKPTFILE: NO CHECKPOINT RECORDS FOUND - '
+                    'PROCESSING FULL RANGE FROM CTL-START-I'
+              END-IF
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+
+       WRITE-OUTPUT-RECORD.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE I TO OUT-SEQ-NO
+           MOVE WS-FIZZ-MATCHED TO OUT-FIZZ-FLAG
+           MOVE WS-BUZZ-MATCHED TO OUT-BUZZ-FLAG
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-RESULT-LABEL))
+              > LENGTH OF OUT-LABEL
+              DISPLAY 'WARNING: OUTPUT LABEL TRUNCATED FOR I = ' I
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           MOVE WS-RESULT-LABEL TO OUT-LABEL
+           WRITE OUTPUT-FILE-OUT FROM OUTPUT-RECORD
+           PERFORM UPDATE-RECON-TOTALS
+           .
+
+       UPDATE-RECON-TOTALS.
+           MOVE ZERO TO WS-RESULT-CODE
+           IF WS-FIZZ-MATCHED = 'Y'
+              ADD 1 TO WS-RESULT-CODE
+           END-IF
+           IF WS-BUZZ-MATCHED = 'Y'
+              ADD 2 TO WS-RESULT-CODE
+           END-IF
+           IF WS-OTHER-MATCHED = 'Y'
+              ADD 4 TO WS-RESULT-CODE
+           END-IF
+           EVALUATE TRUE
+              WHEN WS-MATCHED-ANY = 'N'
+                 ADD 1 TO WS-PLAIN-COUNT
+              WHEN WS-OTHER-MATCHED = 'Y'
+                 ADD 1 TO WS-OTHER-RULE-COUNT
+              WHEN WS-FIZZ-MATCHED = 'Y' AND WS-BUZZ-MATCHED = 'Y'
+                 ADD 1 TO WS-FIZZBUZZ-COUNT
+              WHEN WS-FIZZ-MATCHED = 'Y'
+                 ADD 1 TO WS-FIZZ-ONLY-COUNT
+              WHEN WS-BUZZ-MATCHED = 'Y'
+                 ADD 1 TO WS-BUZZ-ONLY-COUNT
+           END-EVALUATE
+           PERFORM WRITE-EXTRACT-RECORD
+           .
+
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE I TO EXT-SEQ-NO
+           MOVE WS-RESULT-CODE TO EXT-RESULT-CODE
+           WRITE EXTRACT-FILE-OUT FROM EXTRACT-RECORD
+           .
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE INTO CTL-CARD-RECORD
+              AT END
+                 DISPLAY 'CTLCARD: NO CONTROL CARD - DEFAULTING 1-100'
+                 MOVE 1 TO CTL-START-I
+                 MOVE 100 TO CTL-END-I
+                 MOVE 10 TO CTL-CHECKPOINT-EVERY
+                 MOVE 'N' TO CTL-RESTART-FLAG
+                 MOVE 'DEFAULT1' TO CTL-RULE-SET-VERSION
+           END-READ
+           IF CTL-RULE-SET-VERSION = SPACES
+              MOVE 'DEFAULT1' TO CTL-RULE-SET-VERSION
+           END-IF
+           CLOSE CONTROL-FILE
+           .
+
+       WRITE-AUDIT-RECORD.
+           DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE
+           IF WS-JOB-NAME = SPACES
+              MOVE 'COBOL' TO WS-JOB-NAME
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE CTL-START-I TO AUD-START-I
+           MOVE CTL-END-I TO AUD-END-I
+           MOVE CTL-RULE-SET-VERSION TO AUD-RULE-SET-VERSION
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-FILE-OUT FROM AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           .
+
+       VALIDATE-CONTROL-CARD.
+           IF CTL-START-I NOT NUMERIC
+              DISPLAY 'CTLCARD: START-I IS NOT NUMERIC - DEFAULTING TO '
+                 WS-MIN-VALID-I
+              MOVE WS-MIN-VALID-I TO CTL-START-I
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           IF CTL-END-I NOT NUMERIC
+              DISPLAY 'CTLCARD: END-I IS NOT NUMERIC - DEFAULTING TO '
+                 WS-MAX-VALID-I
+              MOVE WS-MAX-VALID-I TO CTL-END-I
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           IF CTL-START-I < WS-MIN-VALID-I
+              OR CTL-START-I > WS-MAX-VALID-I
+              DISPLAY 'CTLCARD: START-I OUT OF RANGE - DEFAULTING TO '
+                 WS-MIN-VALID-I
+              MOVE WS-MIN-VALID-I TO CTL-START-I
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           IF CTL-END-I < WS-MIN-VALID-I
+              OR CTL-END-I > WS-MAX-VALID-I
+              DISPLAY 'CTLCARD: END-I OUT OF RANGE - DEFAULTING TO '
+                 WS-MAX-VALID-I
+              MOVE WS-MAX-VALID-I TO CTL-END-I
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           IF CTL-START-I > CTL-END-I
+              DISPLAY 'CTLCARD: START-I EXCEEDS END-I - SWAPPING '
+                 'BOUNDS'
+              MOVE CTL-START-I TO WS-SWAP-TEMP-I
+              MOVE CTL-END-I TO CTL-START-I
+              MOVE WS-SWAP-TEMP-I TO CTL-END-I
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           IF CTL-CHECKPOINT-EVERY NOT NUMERIC
+              OR CTL-CHECKPOINT-EVERY NOT > ZERO
+              DISPLAY 'CTLCARD: CHECKPOINT-EVERY INVALID - DEFAULTING '
+                 'TO 10'
+              MOVE 10 TO CTL-CHECKPOINT-EVERY
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           IF CTL-RESTART-FLAG NOT = 'Y' AND CTL-RESTART-FLAG NOT = 'N'
+              DISPLAY 'CTLCARD: RESTART-FLAG INVALID - DEFAULTING TO N'
+              MOVE 'N' TO CTL-RESTART-FLAG
+              MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+           END-IF
+           .
+
+       LOAD-RULES.
+           MOVE ZERO TO WS-RULE-COUNT
+           OPEN INPUT RULES-FILE
+           PERFORM UNTIL WS-RULE-COUNT = WS-MAX-RULES
+              READ RULES-FILE INTO RULE-RECORD
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    IF RULE-DIVISOR NOT NUMERIC
+                       OR RULE-DIVISOR NOT > ZERO
+                       DISPLAY 'RULEFILE: REJECTING RULE WITH '
+                          'INVALID DIVISOR'
+                       MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+                    ELSE
+                       ADD 1 TO WS-RULE-COUNT
+                       MOVE RULE-DIVISOR
+                          TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                       MOVE RULE-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+                    END-IF
+              END-READ
+           END-PERFORM
+           IF WS-RULE-COUNT = WS-MAX-RULES
+              READ RULES-FILE INTO RULE-RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    DISPLAY 'RULEFILE: MORE THAN ' WS-MAX-RULES
+                       ' RULES DEFINED - EXTRA RULES IGNORED'
+                    MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+              END-READ
+           END-IF
+           CLOSE RULES-FILE
+           IF WS-RULE-COUNT = ZERO
+              DISPLAY 'RULEFILE: NO RULES DEFINED - DEFAULTING 3/FIZZ,'
+                 ' 5/BUZZ'
+              MOVE 1 TO WS-RULE-COUNT
+              MOVE 3 TO WS-RULE-DIVISOR(1)
+              MOVE 'FIZZ' TO WS-RULE-LABEL(1)
+              MOVE 2 TO WS-RULE-COUNT
+              MOVE 5 TO WS-RULE-DIVISOR(2)
+              MOVE 'BUZZ' TO WS-RULE-LABEL(2)
+           END-IF
+           .
