@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RULEMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-RULES-FILE ASSIGN TO OLDRULES
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT RULE-TRAN-FILE ASSIGN TO RULETRAN
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT NEW-RULES-FILE ASSIGN TO NEWRULES
+              ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-RULES-FILE
+           RECORDING MODE IS F.
+       01 OLD-RULE-IN                 PIC X(80).
+
+       FD  RULE-TRAN-FILE
+           RECORDING MODE IS F.
+       01 RULE-TRAN-IN                PIC X(80).
+
+       FD  NEW-RULES-FILE
+           RECORDING MODE IS F.
+       01 NEW-RULE-OUT                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RULEREC.
+       COPY RULETRAN.
+
+       01 WS-RULE-COUNT     PIC S9(4) BINARY VALUE ZERO.
+       01 WS-MAX-RULES      PIC S9(4) BINARY VALUE 20.
+       01 WS-FOUND-IDX      PIC S9(4) BINARY.
+       01 WS-EDIT-WARNING-FLAG PIC X(1) VALUE 'N'.
+       01 WS-TRAN-EOF       PIC X(1) VALUE 'N'.
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY RULE-IDX.
+               10 WS-RULE-DIVISOR     PIC S9(4) BINARY.
+               10 WS-RULE-LABEL       PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM LOAD-OLD-RULES
+           PERFORM APPLY-TRANSACTIONS
+           PERFORM WRITE-NEW-RULES
+           IF WS-EDIT-WARNING-FLAG = 'Y'
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+       LOAD-OLD-RULES.
+           MOVE ZERO TO WS-RULE-COUNT
+           OPEN INPUT OLD-RULES-FILE
+           PERFORM UNTIL WS-RULE-COUNT = WS-MAX-RULES
+              READ OLD-RULES-FILE INTO RULE-RECORD
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    ADD 1 TO WS-RULE-COUNT
+                    MOVE RULE-DIVISOR
+                       TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                    MOVE RULE-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+              END-READ
+           END-PERFORM
+           IF WS-RULE-COUNT = WS-MAX-RULES
+              READ OLD-RULES-FILE INTO RULE-RECORD
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    DISPLAY 'OLDRULES: MORE THAN ' WS-MAX-RULES
+                       ' RULES DEFINED - EXTRA RULES IGNORED'
+                    MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+              END-READ
+           END-IF
+           CLOSE OLD-RULES-FILE
+           .
+
+       APPLY-TRANSACTIONS.
+           MOVE 'N' TO WS-TRAN-EOF
+           OPEN INPUT RULE-TRAN-FILE
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+              READ RULE-TRAN-FILE INTO RULE-TRAN-RECORD
+                 AT END
+                    MOVE 'Y' TO WS-TRAN-EOF
+                 NOT AT END
+                    PERFORM APPLY-ONE-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE RULE-TRAN-FILE
+           .
+
+       APPLY-ONE-TRANSACTION.
+           PERFORM FIND-RULE-BY-DIVISOR
+           EVALUATE TRUE
+              WHEN TRAN-IS-ADD
+                 IF WS-FOUND-IDX = ZERO
+                    AND WS-RULE-COUNT < WS-MAX-RULES
+                    ADD 1 TO WS-RULE-COUNT
+                    MOVE TRAN-DIVISOR
+                       TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                    MOVE TRAN-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+                 ELSE
+                    IF WS-FOUND-IDX = ZERO
+                       DISPLAY 'RULETRAN: REJECTING ADD FOR DIVISOR '
+                          TRAN-DIVISOR ' - RULE TABLE FULL'
+                       MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+                    ELSE
+                       DISPLAY 'RULETRAN: REJECTING ADD FOR DIVISOR '
+                          TRAN-DIVISOR ' - DIVISOR ALREADY DEFINED'
+                       MOVE 'Y' TO WS-EDIT-WARNING-FLAG
+                    END-IF
+                 END-IF
+              WHEN TRAN-IS-UPDATE
+                 IF WS-FOUND-IDX NOT = ZERO
+                    MOVE TRAN-LABEL TO WS-RULE-LABEL(WS-FOUND-IDX)
+                 END-IF
+              WHEN TRAN-IS-DELETE
+                 IF WS-FOUND-IDX NOT = ZERO
+                    PERFORM REMOVE-RULE-AT-FOUND-IDX
+                 END-IF
+           END-EVALUATE
+           .
+
+       FIND-RULE-BY-DIVISOR.
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+              UNTIL RULE-IDX > WS-RULE-COUNT
+              IF WS-RULE-DIVISOR(RULE-IDX) = TRAN-DIVISOR
+                 SET WS-FOUND-IDX TO RULE-IDX
+              END-IF
+           END-PERFORM
+           .
+
+       REMOVE-RULE-AT-FOUND-IDX.
+           PERFORM VARYING RULE-IDX FROM WS-FOUND-IDX BY 1
+              UNTIL RULE-IDX > WS-RULE-COUNT - 1
+              MOVE WS-RULE-DIVISOR(RULE-IDX + 1)
+                 TO WS-RULE-DIVISOR(RULE-IDX)
+              MOVE WS-RULE-LABEL(RULE-IDX + 1)
+                 TO WS-RULE-LABEL(RULE-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-RULE-COUNT
+           .
+
+       WRITE-NEW-RULES.
+           OPEN OUTPUT NEW-RULES-FILE
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+              UNTIL RULE-IDX > WS-RULE-COUNT
+              MOVE SPACES TO RULE-RECORD
+              MOVE WS-RULE-DIVISOR(RULE-IDX) TO RULE-DIVISOR
+              MOVE WS-RULE-LABEL(RULE-IDX) TO RULE-LABEL
+              WRITE NEW-RULE-OUT FROM RULE-RECORD
+           END-PERFORM
+           CLOSE NEW-RULES-FILE
+           .
