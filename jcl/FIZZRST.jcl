@@ -0,0 +1,95 @@
+//FIZZRST  JOB (ACCTNO),'FIZZBUZZ RESTART RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* FIZZBUZZ RESTART JOB STREAM
+//*
+//* USE THIS STREAM (INSTEAD OF FIZZBUZ.JCL) TO RESUBMIT A RUN
+//* THAT ABENDED PARTWAY THROUGH, WITH CTLCARD'S CONTROL CARD
+//* CHANGED TO CTL-RESTART-FLAG=Y. THE PROGRAM READS CKPTFILE,
+//* RESUMES THE PERFORM VARYING LOOP AT CKPT-LAST-I + 1, AND
+//* OPENS FIZZOUT/FIZZXTR EXTEND TO APPEND THE REMAINING
+//* RECORDS - SO THIS STREAM MUST POINT FIZZOUT/FIZZXTR AT THE
+//* SAME GDG GENERATION THE ABENDED RUN PARTIALLY WROTE (THE
+//* CURRENT RELATIVE GENERATION, (0), NOT A NEW (+1)) WITH
+//* DISP=MOD. POINTING AT (+1) INSTEAD WOULD ALLOCATE A BRAND
+//* NEW EMPTY GENERATION AND THE APPENDED RECORDS WOULD BE ALL
+//* THAT GENERATION EVER CONTAINS - EVERY RECORD BEFORE THE
+//* RESTART POINT WOULD BE LOST FOR THAT DAY.
+//*
+//* DELBKUP/CHKCURR/STEP010/STEP030/PROMOTE ARE UNCHANGED FROM
+//* FIZZBUZ.JCL - THE BACKUP AND PROMOTE-ON-CLEAN-RC LOGIC APPLY
+//* THE SAME WAY REGARDLESS OF WHETHER THIS IS A FIRST SUBMISSION
+//* OR A RESTART.
+//*
+//* STDENV SUPPLIES THE JOBNAME ENVIRONMENT VARIABLE THE
+//* PROGRAM'S AUDIT-TRAIL STEP (REQ 007) READS VIA
+//* DISPLAY ... UPON ENVIRONMENT-NAME / ACCEPT ... FROM
+//* ENVIRONMENT-VALUE - WITHOUT IT THE AUDIT RECORD WOULD ALWAYS
+//* FALL BACK TO THE GENERIC 'COBOL' LITERAL.
+//*********************************************************
+//DELBKUP  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.FIZZBUZZ.OUTPUT.BACKUP
+    SET MAXCC = 0
+/*
+//CHKCURR  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    LISTCAT ENTRIES(PROD.FIZZBUZZ.OUTPUT.CURRENT)
+/*
+//STEP010  EXEC PGM=IEBGENER,COND=(3,GT,CHKCURR)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.FIZZBUZZ.OUTPUT.CURRENT,DISP=SHR
+//SYSUT2   DD  DSN=PROD.FIZZBUZZ.OUTPUT.BACKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP020  EXEC PGM=COBOL
+//STDENV   DD  *
+JOBNAME=FIZZRST
+/*
+//CTLCARD  DD  DSN=PROD.FIZZBUZZ.CTLCARD,DISP=SHR
+//RULEFILE DD  DSN=PROD.FIZZBUZZ.RULES,DISP=SHR
+//FIZZOUT  DD  DSN=PROD.FIZZBUZZ.OUTPUT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPTFILE DD  DSN=PROD.FIZZBUZZ.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//FIZZXTR  DD  DSN=PROD.FIZZBUZZ.EXTRACT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDITLOG DD  DSN=PROD.FIZZBUZZ.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  IF (STEP020.RC = 0) THEN
+//DELCURR  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.FIZZBUZZ.OUTPUT.CURRENT
+    SET MAXCC = 0
+/*
+//PROMOTE  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.FIZZBUZZ.OUTPUT(0),DISP=SHR
+//SYSUT2   DD  DSN=PROD.FIZZBUZZ.OUTPUT.CURRENT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//         ELSE
+//NOPROMO  EXEC PGM=IEFBR14
+//*        STEP020 ENDED WITH A NONZERO RETURN CODE - THE RUN
+//*        DEFAULTED OR REJECTED SOME CONTROL CARD OR RULE
+//*        INPUT, SO THE GENERATION IS LEFT UNPROMOTED AND
+//*        PROD.FIZZBUZZ.OUTPUT.CURRENT KEEPS YESTERDAY'S DATA.
+//         ENDIF
