@@ -0,0 +1,122 @@
+//FIZZBUZ  JOB (ACCTNO),'FIZZBUZZ DAILY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* FIZZBUZZ BATCH JOB STREAM
+//*
+//* DELBKUP  - DELETE YESTERDAY'S BACKUP COPY (IF ANY) SO
+//*            STEP010 CAN ALLOCATE A FRESH ONE. IDCAMS SET
+//*            MAXCC=0 SWALLOWS THE "NOT FOUND" CONDITION ON
+//*            THE VERY FIRST RUN, WHEN NO BACKUP EXISTS YET.
+//* CHKCURR  - LISTCAT PROBE FOR THE PUBLISHED "CURRENT" DATASET.
+//*            ON THE VERY FIRST RUN OF THIS JOB STREAM, CURRENT
+//*            DOESN'T EXIST YET (NOTHING HAS EVER BEEN PROMOTED
+//*            TO IT), SO STEP010'S DISP=SHR READ OF IT WOULD FAIL
+//*            ALLOCATION. STEP010'S COND BYPASSES THE BACKUP WHEN
+//*            CHKCURR COMES BACK NOT-FOUND (RC > 3).
+//* STEP010  - BACK UP THE CURRENT (PUBLISHED) OUTPUT DATASET
+//*            BEFORE THE RUN, SO A BAD RUN CAN'T COST US THE
+//*            LAST KNOWN-GOOD OUTPUT. SKIPPED ON THE FIRST-EVER
+//*            RUN (SEE CHKCURR ABOVE) SINCE THERE IS NOTHING YET
+//*            TO BACK UP.
+//* STEP020  - RUN THE FIZZBUZZ PROGRAM. EACH RUN WRITES A NEW
+//*            GENERATION OF THE OUTPUT GDG (HISTORY OF EVERY
+//*            RUN, GOOD OR BAD) PLUS THE EXTRACT, CHECKPOINT
+//*            AND AUDIT DATASETS. RETURN-CODE IS 0 ON A CLEAN
+//*            RUN AND 4 IF THE PROGRAM HAD TO DEFAULT OR
+//*            REJECT ANY CONTROL CARD OR RULE INPUT. CKPTFILE
+//*            AND AUDITLOG ARE BOTH ALLOCATED DISP=(MOD,CATLG,
+//*            CATLG) SO A DATASET LEFT CATALOGED BY A PRIOR
+//*            RUN (NORMAL OR ABENDED) DOESN'T BLOCK THIS
+//*            ALLOCATION - THE PROGRAM APPENDS EACH NEW
+//*            CHECKPOINT/AUDIT RECORD ONTO WHATEVER IS THERE
+//*            AND, ON A RESTART, SCANS CKPTFILE FOR THE LATEST
+//*            RECORD TO RESUME FROM.
+//* DELCURR  - ONLY WHEN STEP020 CAME BACK CLEAN: DELETE THE
+//*            PUBLISHED "CURRENT" DATASET SO PROMOTE CAN
+//*            ALLOCATE A FRESH COPY IN ITS PLACE.
+//* PROMOTE  - PROMOTE THE NEW GENERATION TO THE PUBLISHED
+//*            "CURRENT" DATASET THAT DOWNSTREAM CONSUMERS
+//*            READ, BUT ONLY WHEN STEP020 CAME BACK CLEAN.
+//*            A DIRTY RUN LEAVES THE PUBLISHED OUTPUT AND ITS
+//*            BACKUP FROM STEP010 UNTOUCHED.
+//*
+//* STDENV SUPPLIES THE JOBNAME ENVIRONMENT VARIABLE THE
+//* PROGRAM'S AUDIT-TRAIL STEP (REQ 007) READS VIA
+//* DISPLAY ... UPON ENVIRONMENT-NAME / ACCEPT ... FROM
+//* ENVIRONMENT-VALUE - WITHOUT IT THE AUDIT RECORD WOULD
+//* ALWAYS FALL BACK TO THE GENERIC 'COBOL' LITERAL.
+//*
+//* IF THIS RUN ABENDS PARTWAY THROUGH, DO NOT RESUBMIT THIS
+//* MEMBER TO RESTART IT - IT ALLOCATES A NEW (+1) GDG
+//* GENERATION FOR FIZZOUT/FIZZXTR, WHICH DEFEATS THE
+//* PROGRAM'S OPEN EXTEND/CHECKPOINT RESUME LOGIC. USE
+//* FIZZRST.JCL INSTEAD, WHICH TARGETS THE SAME (0) GENERATION
+//* WITH DISP=MOD SO THE RESUMED RUN APPENDS ONTO WHAT THE
+//* ABENDED RUN ALREADY WROTE.
+//*********************************************************
+//DELBKUP  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.FIZZBUZZ.OUTPUT.BACKUP
+    SET MAXCC = 0
+/*
+//CHKCURR  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    LISTCAT ENTRIES(PROD.FIZZBUZZ.OUTPUT.CURRENT)
+/*
+//STEP010  EXEC PGM=IEBGENER,COND=(3,GT,CHKCURR)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.FIZZBUZZ.OUTPUT.CURRENT,DISP=SHR
+//SYSUT2   DD  DSN=PROD.FIZZBUZZ.OUTPUT.BACKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP020  EXEC PGM=COBOL
+//STDENV   DD  *
+JOBNAME=FIZZBUZ
+/*
+//CTLCARD  DD  DSN=PROD.FIZZBUZZ.CTLCARD,DISP=SHR
+//RULEFILE DD  DSN=PROD.FIZZBUZZ.RULES,DISP=SHR
+//FIZZOUT  DD  DSN=PROD.FIZZBUZZ.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPTFILE DD  DSN=PROD.FIZZBUZZ.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//FIZZXTR  DD  DSN=PROD.FIZZBUZZ.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDITLOG DD  DSN=PROD.FIZZBUZZ.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  IF (STEP020.RC = 0) THEN
+//DELCURR  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.FIZZBUZZ.OUTPUT.CURRENT
+    SET MAXCC = 0
+/*
+//PROMOTE  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.FIZZBUZZ.OUTPUT(0),DISP=SHR
+//SYSUT2   DD  DSN=PROD.FIZZBUZZ.OUTPUT.CURRENT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//         ELSE
+//NOPROMO  EXEC PGM=IEFBR14
+//*        STEP020 ENDED WITH A NONZERO RETURN CODE - THE RUN
+//*        DEFAULTED OR REJECTED SOME CONTROL CARD OR RULE
+//*        INPUT, SO THE NEW GENERATION IS LEFT UNPROMOTED AND
+//*        PROD.FIZZBUZZ.OUTPUT.CURRENT KEEPS YESTERDAY'S DATA.
+//         ENDIF
