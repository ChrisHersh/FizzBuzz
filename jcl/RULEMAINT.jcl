@@ -0,0 +1,50 @@
+//RULEMNT  JOB (ACCTNO),'FIZZBUZZ RULES MAINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RULEMAINT BATCH JOB STREAM
+//*
+//* STEP010  - RUN RULEMAINT AGAINST THE CURRENTLY PUBLISHED
+//*            RULES FILE (OLDRULES) AND A BATCH OF ADD/UPDATE/
+//*            DELETE TRANSACTIONS (RULETRAN), PRODUCING A NEW
+//*            RULES FILE (NEWRULES) WITHOUT TOUCHING THE
+//*            PUBLISHED COPY. RETURN-CODE IS 0 ON A CLEAN RUN
+//*            AND 4 IF ANY TRANSACTION WAS REJECTED (E.G. THE
+//*            RULE TABLE WAS FULL).
+//* DELRULE  - ONLY WHEN STEP010 CAME BACK CLEAN: DELETE THE
+//*            PUBLISHED RULES FILE SO PROMOTE CAN ALLOCATE A
+//*            FRESH COPY IN ITS PLACE.
+//* PROMOTE  - PUBLISH NEWRULES AS PROD.FIZZBUZZ.RULES, THE
+//*            DATASET FIZZBUZ.JCL'S RULEFILE DD READS. A DIRTY
+//*            STEP010 LEAVES THE PUBLISHED RULES UNTOUCHED.
+//*********************************************************
+//STEP010  EXEC PGM=RULEMAINT
+//OLDRULES DD  DSN=PROD.FIZZBUZZ.RULES,DISP=SHR
+//RULETRAN DD  DSN=PROD.FIZZBUZZ.RULETRAN,DISP=SHR
+//NEWRULES DD  DSN=PROD.FIZZBUZZ.RULES.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  IF (STEP010.RC = 0) THEN
+//DELRULE  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.FIZZBUZZ.RULES
+    SET MAXCC = 0
+/*
+//PROMOTE  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.FIZZBUZZ.RULES.NEW,DISP=SHR
+//SYSUT2   DD  DSN=PROD.FIZZBUZZ.RULES,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//         ELSE
+//NOPROMO  EXEC PGM=IEFBR14
+//*        STEP010 ENDED WITH A NONZERO RETURN CODE - A
+//*        TRANSACTION WAS REJECTED, SO THE NEW RULES FILE IS
+//*        LEFT UNPROMOTED AND PROD.FIZZBUZZ.RULES KEEPS THE
+//*        PRIOR RULE SET UNTIL THE TRANSACTIONS ARE FIXED.
+//         ENDIF
