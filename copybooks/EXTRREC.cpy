@@ -0,0 +1,28 @@
+      *****************************************************
+      * EXTRREC - machine-readable interface extract record
+      * for downstream scheduling/reporting systems. One
+      * record per value of I, fixed columns only (no text
+      * labels) so it can be loaded without re-keying.
+      *
+      * EXT-RESULT-CODE is a bitmask, not an enumeration, so it
+      * stays accurate no matter how many rules are on the rules
+      * table (the rules table is not limited to FIZZ/BUZZ - see
+      * request 001/008):
+      *   BIT VALUE 1 = FIZZ MATCHED
+      *   BIT VALUE 2 = BUZZ MATCHED
+      *   BIT VALUE 4 = ONE OR MORE OTHER (NON-FIZZ/BUZZ) RULES
+      *                 MATCHED
+      * VALUES SEEN IN PRACTICE:
+      *   00 = plain pass-through (no rule matched)
+      *   01 = FIZZ only
+      *   02 = BUZZ only
+      *   03 = FIZZBUZZ (both FIZZ and BUZZ, no other rule)
+      *   04 = some other rule matched, FIZZ/BUZZ did not
+      *   05 = FIZZ and some other rule matched, BUZZ did not
+      *   06 = BUZZ and some other rule matched, FIZZ did not
+      *   07 = FIZZ, BUZZ, and some other rule all matched
+      *****************************************************
+       01 EXTRACT-RECORD.
+           05 EXT-SEQ-NO               PIC 9(4).
+           05 EXT-RESULT-CODE          PIC 9(2).
+           05 FILLER                   PIC X(74).
