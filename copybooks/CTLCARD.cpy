@@ -0,0 +1,14 @@
+      *****************************************************
+      * CTLCARD - control card layout for the FIZZBUZZ run.
+      * Read once at the top of PROCEDURE DIVISION to supply
+      * the PERFORM VARYING bounds instead of hardcoding them.
+      *****************************************************
+       01 CTL-CARD-RECORD.
+           05 CTL-START-I            PIC S9(4).
+           05 CTL-END-I              PIC S9(4).
+           05 CTL-CHECKPOINT-EVERY   PIC S9(4).
+           05 CTL-RESTART-FLAG       PIC X(1).
+               88 CTL-RESTART-YES    VALUE 'Y'.
+               88 CTL-RESTART-NO     VALUE 'N'.
+           05 CTL-RULE-SET-VERSION   PIC X(8).
+           05 FILLER                 PIC X(59).
