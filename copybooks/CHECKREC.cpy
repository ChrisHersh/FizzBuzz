@@ -0,0 +1,14 @@
+      *****************************************************
+      * CHECKREC - restart/checkpoint record for the main
+      * PERFORM VARYING loop. Appended (not rewritten) every
+      * CTL-CHECKPOINT-EVERY iterations, since CKPTFILE is
+      * allocated DISP=MOD in the JCL and stays cataloged
+      * across both normal and abnormal termination. On a
+      * restart, the program scans CKPTFILE to the last record
+      * (the most recent checkpoint) and resumes the main loop
+      * at CKPT-LAST-I + 1 instead of reprocessing from
+      * CTL-START-I.
+      *****************************************************
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-I              PIC S9(4).
+           05 FILLER                   PIC X(76).
