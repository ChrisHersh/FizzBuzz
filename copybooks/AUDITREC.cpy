@@ -0,0 +1,13 @@
+      *****************************************************
+      * AUDITREC - one audit record appended per run of the
+      * program: job name, run date/time, I range processed,
+      * and the rule set version in effect for the run.
+      *****************************************************
+       01 AUDIT-RECORD.
+           05 AUD-JOB-NAME            PIC X(8).
+           05 AUD-RUN-DATE            PIC 9(8).
+           05 AUD-RUN-TIME            PIC 9(8).
+           05 AUD-START-I             PIC S9(4).
+           05 AUD-END-I               PIC S9(4).
+           05 AUD-RULE-SET-VERSION    PIC X(8).
+           05 FILLER                  PIC X(40).
