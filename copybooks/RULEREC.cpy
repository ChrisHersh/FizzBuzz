@@ -0,0 +1,9 @@
+      *****************************************************
+      * RULEREC - one FIZZ/BUZZ-style rule: a divisor and
+      * the label to emit when I is evenly divisible by it.
+      * Maintained by RULEMAINT and read by COBOL at startup.
+      *****************************************************
+       01 RULE-RECORD.
+           05 RULE-DIVISOR            PIC S9(4).
+           05 RULE-LABEL              PIC X(10).
+           05 FILLER                  PIC X(66).
