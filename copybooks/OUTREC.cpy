@@ -0,0 +1,11 @@
+      *****************************************************
+      * OUTREC - one detail record on the persisted output
+      * dataset (GDG-managed via JCL). One record per value
+      * of I processed in the run.
+      *****************************************************
+       01 OUTPUT-RECORD.
+           05 OUT-SEQ-NO              PIC 9(4).
+           05 OUT-FIZZ-FLAG           PIC X(1).
+           05 OUT-BUZZ-FLAG           PIC X(1).
+           05 OUT-LABEL               PIC X(20).
+           05 FILLER                  PIC X(54).
