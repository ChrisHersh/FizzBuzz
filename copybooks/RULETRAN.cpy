@@ -0,0 +1,12 @@
+      *****************************************************
+      * RULETRAN - maintenance transaction against the rules
+      * file: add, update, or delete a divisor/label pair.
+      *****************************************************
+       01 RULE-TRAN-RECORD.
+           05 TRAN-ACTION             PIC X(1).
+               88 TRAN-IS-ADD         VALUE 'A'.
+               88 TRAN-IS-UPDATE      VALUE 'U'.
+               88 TRAN-IS-DELETE      VALUE 'D'.
+           05 TRAN-DIVISOR            PIC S9(4).
+           05 TRAN-LABEL              PIC X(10).
+           05 FILLER                  PIC X(65).
